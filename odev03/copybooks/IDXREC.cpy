@@ -0,0 +1,17 @@
+      *-----------------------------------------------------------------
+      *IDX-REC - master account record for IDXFILE (VSAM KSDS).
+      *Shared by ODEVUC3 (report) and IDXMNT (maintenance) so both
+      *programs stay in step when the layout changes.
+      *-----------------------------------------------------------------
+       01  IDX-REC.
+           03 IDX-KEY.
+              05 IDX-ID            PIC S9(05) COMP-3.
+              05 IDX-CURRENCY      PIC S9(03) COMP.
+           03 IDX-NAME             PIC X(15).
+           03 IDX-SURNAME          PIC X(15).
+           03 IDX-BDAY             PIC S9(07) COMP-3.
+           03 IDX-BALANCE          PIC S9(15) COMP-3.
+           03 IDX-STATUS           PIC X(01).
+              88 IDX-STATUS-ACTIVE       VALUE 'A'.
+              88 IDX-STATUS-FROZEN       VALUE 'F'.
+              88 IDX-STATUS-CLOSED       VALUE 'C'.
