@@ -16,14 +16,59 @@
                                 STATUS ST-INDEX-FILE.
            SELECT INVALID-FILE  ASSIGN TO INVFILE
                                 STATUS ST-INVALID-FILE.
+           SELECT BONUS-FILE    ASSIGN TO BONFILE
+                                STATUS ST-BONUS-FILE.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+                                STATUS ST-CHECKPOINT-FILE.
+           SELECT SORT-FILE     ASSIGN TO SORTWK1.
+           SELECT MATCH-FILE    ASSIGN TO MTCHFILE
+                                STATUS ST-MATCH-FILE.
+           SELECT AUDIT-FILE    ASSIGN TO AUDFILE
+                                STATUS ST-AUDIT-FILE.
+           SELECT FX-FILE       ASSIGN TO FXFILE
+                                STATUS ST-FX-FILE.
+           SELECT EXCEPTION-FILE ASSIGN TO EXCFILE
+                                STATUS ST-EXCEPTION-FILE.
       *This is where we declare input and output files.
       *Also their variables to hold their status information. e.g. 0, 97
       *My INPUT file is the keys that I have to match with.
       *My INDEX file is the vsam.aa. (All the data I need to compare)
       *INVFILE contains the invalid keys. (The keys that doesn't match)
+      *BONFILE is the promo-bonus parameter file, one row per currency,
+      *so treasury can reprice the bonus without a recompile.
+      *CKPTFILE carries the last successfully processed IREC-ID and
+      *IREC-CURRENCY so a rerun after an abend can resume instead of
+      *reprocessing all of INPFILE from the top.
+      *SORT-FILE is the work file the matched records pass through so
+      *OUTPFILE can come out grouped by currency with a subtotal per
+      *group, instead of in whatever order VALIDATION happens to hit
+      *them.
+      *MTCHFILE is where WRITE-OUT durably records a matched account as
+      *soon as it is priced, one row per match, so a matched record
+      *survives an abend even though it has not yet passed through the
+      *SORT; the final SORT reads MTCHFILE with a USING clause instead
+      *of an INPUT PROCEDURE, so a resumed run's already-matched rows
+      *are still fed into OUTPFILE.
+      *AUDFILE is the before/after audit trail of every balance
+      *adjustment BALANCE-CALC makes, one row per matched account.
+      *FXFILE is the daily spot-rate parameter file, one row per
+      *currency, used to convert OREC-BALANCE to its TRY equivalent.
+      *EXCFILE carries accounts VALIDATION found on IDXFILE but whose
+      *IDX-STATUS is frozen or closed, so they are reported separately
+      *instead of going through the bonus-and-report path.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
+       SD  SORT-FILE.
+       01  SORT-REC.
+           03 SREC-CURRENCY        PIC 9(03).
+           03 SREC-ID              PIC 9(05).
+           03 SREC-NAME            PIC X(15).
+           03 SREC-SURNAME         PIC X(15).
+           03 SREC-BDAY            PIC 9(08).
+           03 SREC-BALANCE         PIC 9(15).
+           03 SREC-TRY-EQUIV       PIC 9(15).
+      *
        FD  OUTPUT-FILE RECORDING MODE F.
        01  OUT-REC.
            03 OREC-ID              PIC 9(05).
@@ -35,34 +80,105 @@
            03 OREC-BDAY            PIC 9(08).
            03 FILLER               PIC X(02) VALUE SPACES.
            03 OREC-BALANCE         PIC 9(15).
+           03 FILLER               PIC X(02) VALUE SPACES.
+           03 OREC-TRY-EQUIV       PIC 9(15).
       *
        FD  INVALID-FILE RECORDING MODE F.
        01  INV-REC.
-           03 INVREC-ID            PIC 9(05).
+           03 INVREC-ID            PIC X(05).
            03 FILLER               PIC X(02) VALUE SPACES.
-           03 INVREC-CURRENCY      PIC 9(03).
+           03 INVREC-CURRENCY      PIC X(03).
            03 FILLER               PIC X(02) VALUE SPACES.
+           03 INVREC-REASON        PIC X(01).
+              88 REASON-NOT-FOUND        VALUE '1'.
+              88 REASON-BAD-FORMAT       VALUE '2'.
+              88 REASON-DUPLICATE        VALUE '3'.
+              88 REASON-BAD-BIRTHDAY     VALUE '4'.
+           03 FILLER               PIC X(02) VALUE SPACES.
+           03 INVREC-REASON-TEXT   PIC X(15).
+           03 FILLER               PIC X(05) VALUE SPACES.
       *
        FD  INPUT-FILE RECORDING MODE F.
        01  IN-REC.
            03 IREC-ID              PIC X(05).
            03 IREC-CURRENCY        PIC X(03).
+      *
+       FD  BONUS-FILE RECORDING MODE F.
+       01  BON-REC.
+           03 BONREC-CURRENCY      PIC 9(03).
+           03 FILLER               PIC X(02) VALUE SPACES.
+           03 BONREC-AMOUNT        PIC 9(09).
+      *
+      *CKPT-REC carries the cumulative run totals as of the last
+      *checkpoint write, alongside the last key processed, so a resumed
+      *run's trailer reports totals for the whole of INPFILE rather
+      *than just the records read after the resume point.
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+       01  CKPT-REC.
+           03 CKPT-ID              PIC X(05).
+           03 CKPT-CURRENCY        PIC X(03).
+           03 CKPT-READ            PIC 9(07).
+           03 CKPT-MATCHED         PIC 9(07).
+           03 CKPT-REJECTED        PIC 9(07).
+           03 CKPT-EXCEPTION       PIC 9(07).
+           03 CKPT-BALANCE         PIC 9(17).
 
        FD  INDEX-FILE.
-       01  IDX-REC.
-           03 IDX-KEY.
-              05 IDX-ID            PIC S9(05) COMP-3.
-              05 IDX-CURRENCY      PIC S9(03) COMP.
-           03 IDX-NAME             PIC X(15).
-           03 IDX-SURNAME          PIC X(15).
-           03 IDX-BDAY             PIC S9(07) COMP-3.
-           03 IDX-BALANCE          PIC S9(15) COMP-3.
-      *Here I declare the data sets that I need.     
+       COPY IDXREC.
+      *
+      *MTCH-REC mirrors SORT-REC field-for-field: the final SORT reads
+      *MTCHFILE with a USING clause, which moves each record into the
+      *SD sort record area positionally, not by matching field names.
+       FD  MATCH-FILE RECORDING MODE F.
+       01  MTCH-REC.
+           03 MTCHREC-CURRENCY     PIC 9(03).
+           03 MTCHREC-ID           PIC 9(05).
+           03 MTCHREC-NAME         PIC X(15).
+           03 MTCHREC-SURNAME      PIC X(15).
+           03 MTCHREC-BDAY         PIC 9(08).
+           03 MTCHREC-BALANCE      PIC 9(15).
+           03 MTCHREC-TRY-EQUIV    PIC 9(15).
+      *
+       FD  AUDIT-FILE RECORDING MODE F.
+       01  AUD-REC.
+           03 AUDREC-ID            PIC 9(05).
+           03 FILLER               PIC X(02) VALUE SPACES.
+           03 AUDREC-CURRENCY      PIC 9(03).
+           03 FILLER               PIC X(02) VALUE SPACES.
+           03 AUDREC-PRE-BALANCE   PIC 9(15).
+           03 FILLER               PIC X(02) VALUE SPACES.
+           03 AUDREC-BONUS         PIC 9(09).
+           03 FILLER               PIC X(02) VALUE SPACES.
+           03 AUDREC-POST-BALANCE  PIC 9(15).
+      *
+       FD  FX-FILE RECORDING MODE F.
+       01  FX-REC.
+           03 FXREC-CURRENCY       PIC 9(03).
+           03 FILLER               PIC X(02) VALUE SPACES.
+           03 FXREC-RATE           PIC 9(05)V9(04).
+      *
+       FD  EXCEPTION-FILE RECORDING MODE F.
+       01  EXC-REC.
+           03 EXCREC-ID            PIC 9(05).
+           03 FILLER               PIC X(02) VALUE SPACES.
+           03 EXCREC-CURRENCY      PIC 9(03).
+           03 FILLER               PIC X(02) VALUE SPACES.
+           03 EXCREC-NAME          PIC X(15).
+           03 EXCREC-SURNAME       PIC X(15).
+           03 FILLER               PIC X(02) VALUE SPACES.
+           03 EXCREC-STATUS        PIC X(01).
+           03 FILLER               PIC X(02) VALUE SPACES.
+           03 EXCREC-STATUS-TEXT   PIC X(15).
+      *Here I declare the data sets that I need.
       *--------------------------------------
        WORKING-STORAGE SECTION.
        01  WS-WORKSHOP.
            03 INT-BDAY             PIC 9(07).
            03 GREG-BDAY            PIC 9(08).
+           03 WS-BDAY-ROUNDTRIP    PIC 9(07).
+           03 WS-BDAY-SW           PIC X(01) VALUE 'Y'.
+              88 BDAY-VALID               VALUE 'Y'.
+              88 BDAY-INVALID             VALUE 'N'.
            03 ST-INPUT-FILE        PIC 9(02).
               88 INPFILE-EOF                 VALUE 10.
               88 INPFILE-SUCCESS             VALUE 00 97.
@@ -72,7 +188,122 @@
               88 IDXFILE-SUCCESS             VALUE 00 97.
            03 ST-INVALID-FILE      PIC 9(02).
               88 INVFILE-SUCCESS             VALUE 00 97.
-      *       
+           03 ST-BONUS-FILE        PIC 9(02).
+              88 BONFILE-EOF                 VALUE 10.
+              88 BONFILE-SUCCESS             VALUE 00 97.
+           03 ST-CHECKPOINT-FILE   PIC 9(02).
+              88 CKPTFILE-SUCCESS            VALUE 00 97.
+              88 CKPTFILE-NOTFOUND           VALUE 35.
+           03 ST-MATCH-FILE        PIC 9(02).
+              88 MATCHFILE-SUCCESS           VALUE 00 97.
+           03 ST-AUDIT-FILE        PIC 9(02).
+              88 AUDFILE-SUCCESS             VALUE 00 97.
+           03 ST-FX-FILE           PIC 9(02).
+              88 FXFILE-EOF                  VALUE 10.
+              88 FXFILE-SUCCESS              VALUE 00 97.
+           03 ST-EXCEPTION-FILE    PIC 9(02).
+              88 EXCFILE-SUCCESS             VALUE 00 97.
+      *
+      *WS-CHECKPOINT drives the restart/resume logic: WS-CKPT-ID/CURRENCY
+      *hold the last key read as of the last checkpoint write,
+      *WS-RESUME-SW says whether CKPTFILE was left behind by a run that
+      *never reached H180-CLEAR-CHECKPOINT, and WS-CKPT-SINCE-WRITE
+      *counts records since the last checkpoint write so we only touch
+      *CKPTFILE every WS-CKPT-INTERVAL records. MTCHFILE, INVFILE,
+      *AUDFILE and EXCFILE are all written one record at a time as
+      *INPFILE is read, so - unlike OUTPFILE, which is only ever
+      *produced once, whole, by the SORT at the very end - they are as
+      *durable as INPFILE has been read. WS-CKPT-INTERVAL is 1 for this
+      *reason: the checkpoint has to stay in step with those files
+      *record-for-record, or a crash between checkpoint writes could
+      *leave CKPTFILE pointing at a stale key while records past it are
+      *already on those files, and a resume would revalidate and
+      *duplicate them. On a RESUME-PENDING start, H140-SKIP-CHECKPOINTED
+      *-RECS reads (but does not reprocess) every already-checkpointed
+      *input record to rebuild WS-SEEN-TABLE, then H200-READ-FILE picks
+      *up from the first unprocessed record; MTCHFILE/INVFILE/AUDFILE/
+      *EXCFILE are opened EXTEND instead of OUTPUT so what a prior run
+      *already wrote to them is kept.
+       01  WS-CHECKPOINT.
+           03 WS-CKPT-INTERVAL     PIC 9(05) VALUE 1.
+           03 WS-CKPT-SINCE-WRITE  PIC 9(05) VALUE ZERO.
+           03 WS-CKPT-ID           PIC X(05) VALUE SPACES.
+           03 WS-CKPT-CURRENCY     PIC X(03) VALUE SPACES.
+           03 WS-RESUME-SW         PIC X(01) VALUE 'N'.
+              88 RESUME-PENDING           VALUE 'Y'.
+              88 NOT-RESUME-PENDING       VALUE 'N'.
+           03 WS-CKPT-WRITTEN-SW   PIC X(01) VALUE 'N'.
+              88 CKPT-ALREADY-WRITTEN    VALUE 'Y'.
+              88 CKPT-NOT-YET-WRITTEN    VALUE 'N'.
+      *
+      *WS-BONUS-TABLE holds the currency-bonus parameter rows loaded
+      *from BONFILE at start-up so BALANCE-CALC never has to hardcode
+      *a bonus amount again.
+       01  WS-BONUS-TABLE.
+           03 WS-BONUS-COUNT       PIC 9(03) VALUE ZERO.
+           03 WS-BONUS-ENTRY OCCURS 50 TIMES
+                              INDEXED BY BONUS-IDX.
+              05 WS-BONUS-CURRENCY PIC 9(03).
+              05 WS-BONUS-AMOUNT   PIC 9(09).
+      *
+      *WS-FX-TABLE holds the daily spot-rate parameter rows loaded
+      *from FXFILE at start-up, one row per currency, so WRITE-OUT can
+      *convert IDX-BALANCE to its TRY equivalent without hardcoding a
+      *rate.
+       01  WS-FX-TABLE.
+           03 WS-FX-COUNT          PIC 9(03) VALUE ZERO.
+           03 WS-FX-ENTRY OCCURS 50 TIMES
+                          INDEXED BY FX-IDX.
+              05 WS-FX-CURRENCY    PIC 9(03).
+              05 WS-FX-RATE        PIC 9(05)V9(04).
+      *
+      *WS-SEEN-TABLE remembers every ID+CURRENCY already processed this
+      *run so a repeated key in INPFILE is caught as a duplicate reject
+      *instead of being matched and paid a bonus twice.
+       01  WS-SEEN-TABLE.
+           03 WS-SEEN-COUNT        PIC 9(05) COMP VALUE ZERO.
+           03 WS-SEEN-ENTRY OCCURS 1 TO 99999 TIMES
+                             DEPENDING ON WS-SEEN-COUNT
+                             INDEXED BY SEEN-IDX.
+              05 WS-SEEN-ID        PIC 9(05).
+              05 WS-SEEN-CURRENCY  PIC 9(03).
+           03 WS-DUPLICATE-SW      PIC X(01) VALUE 'N'.
+              88 DUPLICATE-KEY-FOUND      VALUE 'Y'.
+              88 DUPLICATE-KEY-NOT-FOUND  VALUE 'N'.
+      *
+      *WS-RUN-TOTALS accumulates the control totals for the trailer
+      *written by H160-WRITE-TRAILER once H200-READ-FILE is done.
+       01  WS-RUN-TOTALS.
+           03 WS-READ-COUNT        PIC 9(07) VALUE ZERO.
+           03 WS-MATCHED-COUNT     PIC 9(07) VALUE ZERO.
+           03 WS-REJECTED-COUNT    PIC 9(07) VALUE ZERO.
+           03 WS-EXCEPTION-COUNT   PIC 9(07) VALUE ZERO.
+           03 WS-BALANCE-TOTAL     PIC 9(17) VALUE ZERO.
+      *
+      *WS-SORT-BREAK drives the currency-break logic in the SORT's
+      *output procedure: WS-PREV-CURRENCY is the group we are
+      *currently accumulating a subtotal for, WS-SORT-EOF-SW mirrors
+      *AT END off the RETURN statement, and WS-FIRST-SORT-SW says
+      *whether a group is even open yet (so we don't emit a subtotal
+      *line before the first record).
+       01  WS-SORT-BREAK.
+           03 WS-PREV-CURRENCY     PIC 9(03) VALUE ZERO.
+           03 WS-SORT-EOF-SW       PIC X(01) VALUE 'N'.
+              88 SORT-EOF                 VALUE 'Y'.
+              88 SORT-NOT-EOF             VALUE 'N'.
+           03 WS-FIRST-SORT-SW     PIC X(01) VALUE 'Y'.
+              88 FIRST-SORT-REC           VALUE 'Y'.
+              88 NOT-FIRST-SORT-REC       VALUE 'N'.
+           03 WS-SUBTOT-COUNT      PIC 9(07) VALUE ZERO.
+           03 WS-SUBTOT-BALANCE    PIC 9(17) VALUE ZERO.
+      *
+      *WS-BALANCE-AUDIT holds the before/after figures for the row
+      *BALANCE-CALC writes to AUDFILE on every account it prices.
+       01  WS-BALANCE-AUDIT.
+           03 WS-PRE-BALANCE       PIC 9(15) VALUE ZERO.
+           03 WS-BONUS-APPLIED     PIC 9(09) VALUE ZERO.
+           03 WS-TRY-EQUIV         PIC 9(15) VALUE ZERO.
+      *
        01  HEADER-1.
            05  FILLER         PIC X(23) VALUE 'Assignment - Third Week'.
            05  FILLER         PIC X(19) VALUE SPACES.
@@ -102,7 +333,9 @@
            05  FILLER         PIC X(09) VALUE 'Birthday '.
            05  FILLER         PIC X(01) VALUE SPACES.
            05  FILLER         PIC X(08) VALUE 'Balance '.
-           05  FILLER         PIC X(20) VALUE SPACES.
+           05  FILLER         PIC X(09) VALUE SPACES.
+           05  FILLER         PIC X(09) VALUE 'TRY Equiv'.
+           05  FILLER         PIC X(02) VALUE SPACES.
       *
        01  HEADER-4.
            05  FILLER         PIC X(05) VALUE '-----'.
@@ -116,11 +349,75 @@
            05  FILLER         PIC X(08) VALUE '--------'.
            05  FILLER         PIC X(02) VALUE SPACES.
            05  FILLER         PIC X(15) VALUE '---------------'.
-           05  FILLER         PIC X(13) VALUE SPACES.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(15) VALUE '---------------'.
       *
        01  HEADER-5.
            03 INV-HEADER      PIC X(13) VALUE 'INVALID KEYS'.
            03 INV-LINE        PIC X(10) VALUE '----------'.
+      *
+       01  HEADER-5B.
+           03 FILLER          PIC X(05) VALUE 'ID '.
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 FILLER          PIC X(03) VALUE 'Cur'.
+           03 FILLER          PIC X(05) VALUE SPACES.
+           03 FILLER          PIC X(15) VALUE 'Reason'.
+      *
+       01  SUBTOTAL-REC.
+           05  FILLER         PIC X(05) VALUE SPACES.
+           05  FILLER         PIC X(09) VALUE 'Subtotal '.
+           05  SUBTOT-CURRENCY  PIC 9(03).
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(07) VALUE 'Count: '.
+           05  SUBTOT-COUNT     PIC Z,ZZZ,ZZ9.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(09) VALUE 'Balance: '.
+           05  SUBTOT-BALANCE   PIC ZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER         PIC X(08) VALUE SPACES.
+      *
+       01  HEADER-6.
+           05  FILLER         PIC X(15) VALUE 'CONTROL TOTALS'.
+           05  FILLER         PIC X(65) VALUE SPACES.
+      *
+       01  TRAILER-REC.
+           05  FILLER         PIC X(15) VALUE 'Records read  '.
+           05  TRL-READ       PIC Z,ZZZ,ZZ9.
+           05  FILLER         PIC X(54) VALUE SPACES.
+      *
+       01  TRAILER-REC-2.
+           05  FILLER         PIC X(15) VALUE 'Records matched'.
+           05  TRL-MATCHED    PIC Z,ZZZ,ZZ9.
+           05  FILLER         PIC X(54) VALUE SPACES.
+      *
+       01  TRAILER-REC-3.
+           05  FILLER         PIC X(15) VALUE 'Records rejectd'.
+           05  TRL-REJECTED   PIC Z,ZZZ,ZZ9.
+           05  FILLER         PIC X(54) VALUE SPACES.
+      *
+       01  TRAILER-REC-4.
+           05  FILLER         PIC X(15) VALUE 'Balance total  '.
+           05  TRL-BALANCE    PIC ZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER         PIC X(41) VALUE SPACES.
+      *
+       01  TRAILER-REC-5.
+           05  FILLER         PIC X(15) VALUE 'Frzn/clsd excl.'.
+           05  TRL-EXCEPTION  PIC Z,ZZZ,ZZ9.
+           05  FILLER         PIC X(54) VALUE SPACES.
+      *
+       01  EXC-HEADER-1.
+           03 FILLER          PIC X(24) VALUE
+              'FROZEN / CLOSED ACCOUNTS'.
+           03 FILLER          PIC X(16) VALUE SPACES.
+      *
+       01  EXC-HEADER-2.
+           03 FILLER          PIC X(05) VALUE 'ID '.
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 FILLER          PIC X(03) VALUE 'Cur'.
+           03 FILLER          PIC X(02) VALUE SPACES.
+           03 FILLER          PIC X(15) VALUE 'Name'.
+           03 FILLER          PIC X(15) VALUE 'Surname'.
+           03 FILLER          PIC X(05) VALUE SPACES.
+           03 FILLER          PIC X(15) VALUE 'Status'.
       *
        01 WS-CURRENT-DATE-DATA.
            05  WS-CURRENT-DATE.
@@ -131,9 +428,21 @@
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        0000-MAIN.
+           PERFORM H130-LOAD-CHECKPOINT
            PERFORM H100-OPEN-FILES
+           PERFORM H110-LOAD-BONUS-TABLE
+           PERFORM H115-LOAD-FX-TABLE
            PERFORM H150-WRITE-HEADERS
+           PERFORM H140-SKIP-CHECKPOINTED-RECS
            PERFORM H200-READ-FILE UNTIL INPFILE-EOF
+           CLOSE MATCH-FILE
+           SORT SORT-FILE
+              ASCENDING KEY SREC-CURRENCY SREC-ID
+              USING MATCH-FILE
+              OUTPUT PROCEDURE H300-SORT-OUTPUT
+                          THRU H300-SORT-OUTPUT-END
+           PERFORM H160-WRITE-TRAILER
+           PERFORM H180-CLEAR-CHECKPOINT
            PERFORM H999-PREPARE-EXIT.
            STOP RUN.
        0000-END. EXIT.
@@ -157,15 +466,185 @@
               MOVE ST-INDEX-FILE TO RETURN-CODE
               PERFORM H999-PREPARE-EXIT
               END-IF.
-           OPEN OUTPUT INVALID-FILE.
+           IF RESUME-PENDING
+              OPEN EXTEND INVALID-FILE
+           ELSE
+              OPEN OUTPUT INVALID-FILE
+              END-IF.
            IF (ST-INVALID-FILE NOT = 0) AND (ST-INVALID-FILE NOT = 97)
               DISPLAY 'INVFILE DID NOT OPEN PROPERLY: ' ST-INVALID-FILE
               MOVE ST-INVALID-FILE TO RETURN-CODE
               PERFORM H999-PREPARE-EXIT
               END-IF.
+           OPEN INPUT BONUS-FILE.
+           IF (ST-BONUS-FILE NOT = 0) AND (ST-BONUS-FILE NOT = 97)
+              DISPLAY 'BONFILE DID NOT OPEN PROPERLY: ' ST-BONUS-FILE
+              MOVE ST-BONUS-FILE TO RETURN-CODE
+              PERFORM H999-PREPARE-EXIT
+              END-IF.
+           IF RESUME-PENDING
+              OPEN EXTEND AUDIT-FILE
+           ELSE
+              OPEN OUTPUT AUDIT-FILE
+              END-IF.
+           IF (ST-AUDIT-FILE NOT = 0) AND (ST-AUDIT-FILE NOT = 97)
+              DISPLAY 'AUDFILE DID NOT OPEN PROPERLY: ' ST-AUDIT-FILE
+              MOVE ST-AUDIT-FILE TO RETURN-CODE
+              PERFORM H999-PREPARE-EXIT
+              END-IF.
+           OPEN INPUT FX-FILE.
+           IF (ST-FX-FILE NOT = 0) AND (ST-FX-FILE NOT = 97)
+              DISPLAY 'FXFILE DID NOT OPEN PROPERLY: ' ST-FX-FILE
+              MOVE ST-FX-FILE TO RETURN-CODE
+              PERFORM H999-PREPARE-EXIT
+              END-IF.
+           IF RESUME-PENDING
+              OPEN EXTEND EXCEPTION-FILE
+           ELSE
+              OPEN OUTPUT EXCEPTION-FILE
+              END-IF.
+           IF (ST-EXCEPTION-FILE NOT = 0) AND
+              (ST-EXCEPTION-FILE NOT = 97)
+              DISPLAY 'EXCFILE DID NOT OPEN PROPERLY: '
+                 ST-EXCEPTION-FILE
+              MOVE ST-EXCEPTION-FILE TO RETURN-CODE
+              PERFORM H999-PREPARE-EXIT
+              END-IF.
+           IF RESUME-PENDING
+              OPEN EXTEND MATCH-FILE
+           ELSE
+              OPEN OUTPUT MATCH-FILE
+              END-IF.
+           IF (ST-MATCH-FILE NOT = 0) AND (ST-MATCH-FILE NOT = 97)
+              DISPLAY 'MTCHFILE DID NOT OPEN PROPERLY: ' ST-MATCH-FILE
+              MOVE ST-MATCH-FILE TO RETURN-CODE
+              PERFORM H999-PREPARE-EXIT
+              END-IF.
+      *CHECKPOINT-FILE is opened once here and held open for the whole
+      *run so H175-WRITE-CHECKPOINT-FILE can REWRITE its one record in
+      *place instead of truncating CKPTFILE on every checkpoint write.
+           IF RESUME-PENDING
+              OPEN I-O CHECKPOINT-FILE
+              READ CHECKPOINT-FILE
+              SET CKPT-ALREADY-WRITTEN TO TRUE
+           ELSE
+              OPEN OUTPUT CHECKPOINT-FILE
+              SET CKPT-NOT-YET-WRITTEN TO TRUE
+              END-IF.
+           IF (ST-CHECKPOINT-FILE NOT = 0) AND
+              (ST-CHECKPOINT-FILE NOT = 97)
+              DISPLAY 'CKPTFILE DID NOT OPEN PROPERLY: '
+                 ST-CHECKPOINT-FILE
+              MOVE ST-CHECKPOINT-FILE TO RETURN-CODE
+              PERFORM H999-PREPARE-EXIT
+              END-IF.
            READ INPUT-FILE.
        H100-END. EXIT.
-      * 
+      *
+       H110-LOAD-BONUS-TABLE.
+           READ BONUS-FILE
+              AT END SET BONFILE-EOF TO TRUE
+           END-READ.
+           PERFORM H120-LOAD-BONUS-ENTRY THRU H120-LOAD-BONUS-ENTRY-END
+              UNTIL BONFILE-EOF.
+           CLOSE BONUS-FILE.
+       H110-END. EXIT.
+      *
+      *WS-BONUS-ENTRY only OCCURS 50 TIMES; a 51st BONFILE row is
+      *flagged and skipped instead of indexing past the table.
+       H120-LOAD-BONUS-ENTRY.
+           IF WS-BONUS-COUNT >= 50
+              DISPLAY 'BONFILE ROW IGNORED - OVER 50 CURRENCY ROWS: '
+                 BONREC-CURRENCY
+           ELSE
+              ADD 1 TO WS-BONUS-COUNT
+              SET BONUS-IDX TO WS-BONUS-COUNT
+              MOVE BONREC-CURRENCY TO WS-BONUS-CURRENCY(BONUS-IDX)
+              MOVE BONREC-AMOUNT   TO WS-BONUS-AMOUNT(BONUS-IDX)
+              END-IF.
+           READ BONUS-FILE
+              AT END SET BONFILE-EOF TO TRUE
+           END-READ.
+       H120-LOAD-BONUS-ENTRY-END. EXIT.
+      *
+       H115-LOAD-FX-TABLE.
+           READ FX-FILE
+              AT END SET FXFILE-EOF TO TRUE
+           END-READ.
+           PERFORM H116-LOAD-FX-ENTRY THRU H116-LOAD-FX-ENTRY-END
+              UNTIL FXFILE-EOF.
+           CLOSE FX-FILE.
+       H115-END. EXIT.
+      *
+      *WS-FX-ENTRY only OCCURS 50 TIMES; a 51st FXFILE row is flagged
+      *and skipped instead of indexing past the table.
+       H116-LOAD-FX-ENTRY.
+           IF WS-FX-COUNT >= 50
+              DISPLAY 'FXFILE ROW IGNORED - OVER 50 CURRENCY ROWS: '
+                 FXREC-CURRENCY
+           ELSE
+              ADD 1 TO WS-FX-COUNT
+              SET FX-IDX TO WS-FX-COUNT
+              MOVE FXREC-CURRENCY TO WS-FX-CURRENCY(FX-IDX)
+              MOVE FXREC-RATE     TO WS-FX-RATE(FX-IDX)
+              END-IF.
+           READ FX-FILE
+              AT END SET FXFILE-EOF TO TRUE
+           END-READ.
+       H116-LOAD-FX-ENTRY-END. EXIT.
+      *
+       H130-LOAD-CHECKPOINT.
+           SET NOT-RESUME-PENDING TO TRUE.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPTFILE-NOTFOUND
+              CONTINUE
+           ELSE
+              READ CHECKPOINT-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE CKPT-ID        TO WS-CKPT-ID
+                    MOVE CKPT-CURRENCY  TO WS-CKPT-CURRENCY
+                    MOVE CKPT-READ      TO WS-READ-COUNT
+                    MOVE CKPT-MATCHED   TO WS-MATCHED-COUNT
+                    MOVE CKPT-REJECTED  TO WS-REJECTED-COUNT
+                    MOVE CKPT-EXCEPTION TO WS-EXCEPTION-COUNT
+                    MOVE CKPT-BALANCE   TO WS-BALANCE-TOTAL
+                    SET RESUME-PENDING TO TRUE
+                    DISPLAY 'CKPTFILE FOUND - RESUMING AFTER ID/CUR '
+                       WS-CKPT-ID '/' WS-CKPT-CURRENCY
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+       H130-END. EXIT.
+      *
+      *H140-SKIP-CHECKPOINTED-RECS re-reads (without re-validating or
+      *rewriting anything) every INPFILE record a prior run already
+      *checkpointed past, so H200-READ-FILE picks up at the first
+      *record that run never got to. Each skipped key still runs
+      *through CHECK-DUPLICATE-KEY/REMEMBER-KEY so WS-SEEN-TABLE comes
+      *out exactly as it would have if this run had processed those
+      *records itself.
+       H140-SKIP-CHECKPOINTED-RECS.
+           PERFORM H145-SKIP-ONE-REC THRU H145-SKIP-ONE-REC-END
+              UNTIL (NOT RESUME-PENDING) OR INPFILE-EOF.
+       H140-END. EXIT.
+      *
+       H145-SKIP-ONE-REC.
+           IF (IREC-ID IS NUMERIC) AND (IREC-CURRENCY IS NUMERIC)
+              COMPUTE IDX-ID = FUNCTION NUMVAL(IREC-ID)
+              COMPUTE IDX-CURRENCY = FUNCTION NUMVAL(IREC-CURRENCY)
+              PERFORM CHECK-DUPLICATE-KEY
+              IF NOT DUPLICATE-KEY-FOUND
+                 PERFORM REMEMBER-KEY
+                 END-IF
+              END-IF.
+           IF (IREC-ID = WS-CKPT-ID) AND
+              (IREC-CURRENCY = WS-CKPT-CURRENCY)
+              SET NOT-RESUME-PENDING TO TRUE
+              END-IF.
+           READ INPUT-FILE.
+       H145-SKIP-ONE-REC-END. EXIT.
+      *
        H150-WRITE-HEADERS.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
            MOVE WS-CURRENT-YEAR  TO HDR-YR.
@@ -178,62 +657,361 @@
            WRITE OUT-REC FROM HEADER-3.
            WRITE OUT-REC FROM HEADER-4.
            MOVE SPACES TO OUT-REC.
-           PERFORM INVALID-FILE-HEADER.
+           IF NOT RESUME-PENDING
+              PERFORM INVALID-FILE-HEADER
+              PERFORM EXCEPTION-FILE-HEADER
+              END-IF.
        H150-END. EXIT.
+      *
+       H160-WRITE-TRAILER.
+           MOVE WS-READ-COUNT      TO TRL-READ.
+           MOVE WS-MATCHED-COUNT   TO TRL-MATCHED.
+           MOVE WS-REJECTED-COUNT  TO TRL-REJECTED.
+           MOVE WS-EXCEPTION-COUNT TO TRL-EXCEPTION.
+           MOVE WS-BALANCE-TOTAL   TO TRL-BALANCE.
+           MOVE SPACES TO OUT-REC.
+           WRITE OUT-REC AFTER ADVANCING 1 LINES.
+           WRITE OUT-REC FROM HEADER-6.
+           WRITE OUT-REC FROM TRAILER-REC.
+           WRITE OUT-REC FROM TRAILER-REC-2.
+           WRITE OUT-REC FROM TRAILER-REC-3.
+           WRITE OUT-REC FROM TRAILER-REC-5.
+           WRITE OUT-REC FROM TRAILER-REC-4.
+       H160-END. EXIT.
       *
        H200-READ-FILE.
+           ADD 1 TO WS-READ-COUNT.
            PERFORM VALIDATION.
+           PERFORM H170-UPDATE-CHECKPOINT.
            READ INPUT-FILE.
        H200-END. EXIT.
+      *
+      *H300-SORT-OUTPUT is the SORT's OUTPUT PROCEDURE: it returns the
+      *sorted records, watches for a change in SREC-CURRENCY to break
+      *in a subtotal line, and writes every detail line to OUTPFILE.
+      *H160-WRITE-TRAILER still carries the run's grand total once the
+      *SORT is done, so there is no separate grand-total line here.
+       H300-SORT-OUTPUT.
+           SET FIRST-SORT-REC TO TRUE.
+           SET SORT-NOT-EOF TO TRUE.
+           RETURN SORT-FILE
+              AT END SET SORT-EOF TO TRUE
+           END-RETURN.
+           PERFORM H310-RETURN-ONE-REC THRU H310-RETURN-ONE-REC-END
+              UNTIL SORT-EOF.
+           IF NOT FIRST-SORT-REC
+              PERFORM H320-WRITE-SUBTOTAL
+              END-IF.
+       H300-SORT-OUTPUT-END. EXIT.
+      *
+       H310-RETURN-ONE-REC.
+           IF FIRST-SORT-REC
+              MOVE SREC-CURRENCY TO WS-PREV-CURRENCY
+              SET NOT-FIRST-SORT-REC TO TRUE
+           ELSE
+              IF SREC-CURRENCY NOT = WS-PREV-CURRENCY
+                 PERFORM H320-WRITE-SUBTOTAL
+                 MOVE SREC-CURRENCY TO WS-PREV-CURRENCY
+                 END-IF
+              END-IF.
+           PERFORM H330-WRITE-DETAIL.
+           RETURN SORT-FILE
+              AT END SET SORT-EOF TO TRUE
+           END-RETURN.
+       H310-RETURN-ONE-REC-END. EXIT.
+      *
+       H320-WRITE-SUBTOTAL.
+           MOVE SPACES TO OUT-REC.
+           MOVE WS-PREV-CURRENCY  TO SUBTOT-CURRENCY.
+           MOVE WS-SUBTOT-COUNT   TO SUBTOT-COUNT.
+           MOVE WS-SUBTOT-BALANCE TO SUBTOT-BALANCE.
+           WRITE OUT-REC FROM SUBTOTAL-REC.
+           MOVE ZERO TO WS-SUBTOT-COUNT.
+           MOVE ZERO TO WS-SUBTOT-BALANCE.
+       H320-WRITE-SUBTOTAL-END. EXIT.
+      *
+       H330-WRITE-DETAIL.
+           MOVE SREC-ID       TO OREC-ID.
+           MOVE SREC-CURRENCY TO OREC-CURRENCY.
+           MOVE SREC-NAME     TO OREC-NAME.
+           MOVE SREC-SURNAME  TO OREC-SURNAME.
+           MOVE SREC-BDAY     TO OREC-BDAY.
+           MOVE SREC-BALANCE  TO OREC-BALANCE.
+           MOVE SREC-TRY-EQUIV TO OREC-TRY-EQUIV.
+           WRITE OUT-REC.
+           ADD 1 TO WS-SUBTOT-COUNT.
+           ADD SREC-BALANCE TO WS-SUBTOT-BALANCE.
+       H330-WRITE-DETAIL-END. EXIT.
+      *
+      *H340-WRITE-AUDIT-REC logs the before/after of the bonus
+      *BALANCE-CALC just applied (or didn't - WS-BONUS-APPLIED stays
+      *zero when no currency row matched) to AUDFILE.
+       H340-WRITE-AUDIT-REC.
+           MOVE IDX-ID            TO AUDREC-ID.
+           MOVE IDX-CURRENCY      TO AUDREC-CURRENCY.
+           MOVE WS-PRE-BALANCE    TO AUDREC-PRE-BALANCE.
+           MOVE WS-BONUS-APPLIED  TO AUDREC-BONUS.
+           MOVE IDX-BALANCE       TO AUDREC-POST-BALANCE.
+           WRITE AUD-REC.
+       H340-WRITE-AUDIT-REC-END. EXIT.
+      *
+       H170-UPDATE-CHECKPOINT.
+           MOVE IREC-ID       TO WS-CKPT-ID.
+           MOVE IREC-CURRENCY TO WS-CKPT-CURRENCY.
+           ADD 1 TO WS-CKPT-SINCE-WRITE.
+           IF WS-CKPT-SINCE-WRITE >= WS-CKPT-INTERVAL
+              PERFORM H175-WRITE-CHECKPOINT-FILE
+              MOVE ZERO TO WS-CKPT-SINCE-WRITE
+              END-IF.
+       H170-END. EXIT.
+      *
+      *CHECKPOINT-FILE stays open for the whole run (see H100-OPEN-FILES)
+      *so a checkpoint write never truncates CKPTFILE: the first write
+      *of the run is a WRITE, every one after that a REWRITE of the
+      *same single record.
+       H175-WRITE-CHECKPOINT-FILE.
+           MOVE WS-CKPT-ID         TO CKPT-ID.
+           MOVE WS-CKPT-CURRENCY   TO CKPT-CURRENCY.
+           MOVE WS-READ-COUNT      TO CKPT-READ.
+           MOVE WS-MATCHED-COUNT   TO CKPT-MATCHED.
+           MOVE WS-REJECTED-COUNT  TO CKPT-REJECTED.
+           MOVE WS-EXCEPTION-COUNT TO CKPT-EXCEPTION.
+           MOVE WS-BALANCE-TOTAL   TO CKPT-BALANCE.
+           IF CKPT-NOT-YET-WRITTEN
+              WRITE CKPT-REC
+              SET CKPT-ALREADY-WRITTEN TO TRUE
+           ELSE
+              REWRITE CKPT-REC
+              END-IF.
+       H175-END. EXIT.
+      *
+      *H180-CLEAR-CHECKPOINT runs only once the SORT and the trailer
+      *are both done, i.e. only on a clean completion. It closes the
+      *handle H100-OPEN-FILES opened and held for the run, then
+      *re-opens CKPTFILE and MTCHFILE for OUTPUT with nothing written
+      *to empty them, so the next run's H130-LOAD-CHECKPOINT finds
+      *nothing to resume from and starts a fresh input batch with an
+      *empty MTCHFILE instead of inheriting this run's matched records.
+       H180-CLEAR-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT MATCH-FILE.
+           CLOSE MATCH-FILE.
+       H180-END. EXIT.
       *
        VALIDATION.
-           COMPUTE IDX-ID = FUNCTION NUMVAL(IREC-ID)
-           COMPUTE IDX-CURRENCY = FUNCTION NUMVAL(IREC-CURRENCY)
-           READ INDEX-FILE KEY IS IDX-KEY
-           INVALID KEY PERFORM INVALID-KEYS
-           NOT INVALID KEY PERFORM WRITE-OUT.
+           IF (IREC-ID IS NOT NUMERIC) OR (IREC-CURRENCY IS NOT NUMERIC)
+              PERFORM INVALID-KEYS-BAD-FORMAT
+           ELSE
+              COMPUTE IDX-ID = FUNCTION NUMVAL(IREC-ID)
+              COMPUTE IDX-CURRENCY = FUNCTION NUMVAL(IREC-CURRENCY)
+              PERFORM CHECK-DUPLICATE-KEY
+              IF DUPLICATE-KEY-FOUND
+                 PERFORM INVALID-KEYS-DUPLICATE
+              ELSE
+                 PERFORM REMEMBER-KEY
+                 READ INDEX-FILE KEY IS IDX-KEY
+                    INVALID KEY PERFORM INVALID-KEYS-NOT-FOUND
+                    NOT INVALID KEY PERFORM CHECK-ACCOUNT-STATUS
+                 END-READ
+              END-IF
+           END-IF.
        VALIDATION-END. EXIT.
       *
+      *CHECK-ACCOUNT-STATUS keeps frozen/closed accounts out of the
+      *normal bonus-and-report path: only an active account goes on to
+      *the birthday check and WRITE-OUT, everything else is reported
+      *to EXCFILE instead.
+       CHECK-ACCOUNT-STATUS.
+           IF IDX-STATUS-ACTIVE
+              PERFORM CHECK-BIRTHDAY
+           ELSE
+              PERFORM WRITE-EXCEPTION
+              END-IF.
+       CHECK-ACCOUNT-STATUS-END. EXIT.
+      *
+      *CHECK-BIRTHDAY converts IDX-BDAY (Julian YYYYDDD) forward to a
+      *Gregorian date and back again; a day-of-year that doesn't exist
+      *for its year (e.g. day 366 outside a leap year) fails to round-
+      *trip instead of silently producing a zero/garbage GREG-BDAY, so
+      *we catch it here and reject the record instead of reporting a
+      *bad birthday as if it were a real one.
+       CHECK-BIRTHDAY.
+           SET BDAY-VALID TO TRUE.
+           COMPUTE INT-BDAY = FUNCTION INTEGER-OF-DAY(IDX-BDAY).
+           IF INT-BDAY = ZERO
+              SET BDAY-INVALID TO TRUE
+           ELSE
+              COMPUTE GREG-BDAY = FUNCTION DATE-OF-INTEGER(INT-BDAY)
+              COMPUTE WS-BDAY-ROUNDTRIP =
+                 FUNCTION INTEGER-OF-DATE(GREG-BDAY)
+              IF WS-BDAY-ROUNDTRIP NOT = INT-BDAY
+                 SET BDAY-INVALID TO TRUE
+                 END-IF
+           END-IF.
+           IF BDAY-INVALID
+              PERFORM INVALID-KEYS-BAD-BIRTHDAY
+           ELSE
+              PERFORM WRITE-OUT
+              END-IF.
+       CHECK-BIRTHDAY-END. EXIT.
+      *
+       CHECK-DUPLICATE-KEY.
+           SET DUPLICATE-KEY-NOT-FOUND TO TRUE.
+           IF WS-SEEN-COUNT > 0
+              SET SEEN-IDX TO 1
+              SEARCH WS-SEEN-ENTRY
+                 AT END
+                    CONTINUE
+                 WHEN (WS-SEEN-ID(SEEN-IDX) = IDX-ID) AND
+                      (WS-SEEN-CURRENCY(SEEN-IDX) = IDX-CURRENCY)
+                    SET DUPLICATE-KEY-FOUND TO TRUE
+              END-SEARCH
+              END-IF.
+       CHECK-DUPLICATE-KEY-END. EXIT.
+      *
+      *WS-SEEN-ENTRY only OCCURS UP TO 99999 TIMES; once full, further
+      *keys are flagged and left unremembered rather than indexing past
+      *the table (INPFILE would need over 99,999 unique keys to hit this).
+       REMEMBER-KEY.
+           IF WS-SEEN-COUNT >= 99999
+              DISPLAY 'WS-SEEN-TABLE FULL - DUPLICATE CHECK SKIPPED: '
+                 IDX-ID IDX-CURRENCY
+           ELSE
+              ADD 1 TO WS-SEEN-COUNT
+              SET SEEN-IDX TO WS-SEEN-COUNT
+              MOVE IDX-ID       TO WS-SEEN-ID(SEEN-IDX)
+              MOVE IDX-CURRENCY TO WS-SEEN-CURRENCY(SEEN-IDX)
+              END-IF.
+       REMEMBER-KEY-END. EXIT.
+      *
+      *WRITE-OUT writes the matched, priced account straight to MTCHFILE
+      *(instead of RELEASEing it into the SORT) so it is durable the
+      *moment it is written - see the WS-CHECKPOINT note for why this
+      *matters to a resumed run.
        WRITE-OUT.
            PERFORM BALANCE-CALC.
-           COMPUTE INT-BDAY = FUNCTION INTEGER-OF-DAY(IDX-BDAY)
-           COMPUTE GREG-BDAY = FUNCTION DATE-OF-INTEGER(INT-BDAY)
-           MOVE IDX-ID         TO OREC-ID.
-           MOVE IDX-CURRENCY   TO OREC-CURRENCY.
-           MOVE IDX-NAME       TO OREC-NAME.
-           MOVE IDX-SURNAME    TO OREC-SURNAME.
-           MOVE GREG-BDAY      TO OREC-BDAY.
-           MOVE IDX-BALANCE    TO OREC-BALANCE.
-           WRITE OUT-REC.
+           PERFORM FX-CONVERT.
+           MOVE IDX-CURRENCY   TO MTCHREC-CURRENCY.
+           MOVE IDX-ID         TO MTCHREC-ID.
+           MOVE IDX-NAME       TO MTCHREC-NAME.
+           MOVE IDX-SURNAME    TO MTCHREC-SURNAME.
+           MOVE GREG-BDAY      TO MTCHREC-BDAY.
+           MOVE IDX-BALANCE    TO MTCHREC-BALANCE.
+           MOVE WS-TRY-EQUIV   TO MTCHREC-TRY-EQUIV.
+           WRITE MTCH-REC.
+           ADD 1 TO WS-MATCHED-COUNT.
+           ADD MTCHREC-BALANCE TO WS-BALANCE-TOTAL.
        WRITE-END. EXIT.
       *
        BALANCE-CALC.
-           IF IDX-CURRENCY = 949
-              COMPUTE IDX-BALANCE = IDX-BALANCE + 125000
-           END-IF.
-           IF IDX-CURRENCY = 840
-              COMPUTE IDX-BALANCE = IDX-BALANCE + 42000
-           END-IF.
-           IF IDX-CURRENCY = 978
-              COMPUTE IDX-BALANCE = IDX-BALANCE + 525042
-           END-IF.
+           MOVE IDX-BALANCE TO WS-PRE-BALANCE.
+           MOVE ZERO TO WS-BONUS-APPLIED.
+           SET BONUS-IDX TO 1.
+           SEARCH WS-BONUS-ENTRY
+              AT END
+                 CONTINUE
+              WHEN WS-BONUS-CURRENCY(BONUS-IDX) = IDX-CURRENCY
+                 MOVE WS-BONUS-AMOUNT(BONUS-IDX) TO WS-BONUS-APPLIED
+                 COMPUTE IDX-BALANCE =
+                    IDX-BALANCE + WS-BONUS-AMOUNT(BONUS-IDX)
+           END-SEARCH.
+           PERFORM H340-WRITE-AUDIT-REC.
        BALANCE-END.
+      *
+      *FX-CONVERT prices the post-bonus IDX-BALANCE at the matching
+      *FXFILE spot rate into WS-TRY-EQUIV; a currency with no rate row
+      *converts to zero, same as an unmatched bonus row.
+       FX-CONVERT.
+           MOVE ZERO TO WS-TRY-EQUIV.
+           SET FX-IDX TO 1.
+           SEARCH WS-FX-ENTRY
+              AT END
+                 CONTINUE
+              WHEN WS-FX-CURRENCY(FX-IDX) = IDX-CURRENCY
+                 COMPUTE WS-TRY-EQUIV ROUNDED =
+                    IDX-BALANCE * WS-FX-RATE(FX-IDX)
+           END-SEARCH.
+       FX-CONVERT-END. EXIT.
       *
        INVALID-FILE-HEADER.
            WRITE INV-REC FROM HEADER-5.
            WRITE INV-REC FROM INV-LINE.
+           WRITE INV-REC FROM HEADER-5B.
        INVALID-FILE-HEADER-END. EXIT.
       *
-       INVALID-KEYS.
+       EXCEPTION-FILE-HEADER.
+           WRITE EXC-REC FROM EXC-HEADER-1.
+           WRITE EXC-REC FROM EXC-HEADER-2.
+       EXCEPTION-FILE-HEADER-END. EXIT.
+      *
+       WRITE-EXCEPTION.
+           MOVE SPACES TO EXC-REC.
+           MOVE IDX-ID       TO EXCREC-ID.
+           MOVE IDX-CURRENCY TO EXCREC-CURRENCY.
+           MOVE IDX-NAME     TO EXCREC-NAME.
+           MOVE IDX-SURNAME  TO EXCREC-SURNAME.
+           MOVE IDX-STATUS   TO EXCREC-STATUS.
+           IF IDX-STATUS-FROZEN
+              MOVE 'FROZEN' TO EXCREC-STATUS-TEXT
+           ELSE
+              IF IDX-STATUS-CLOSED
+                 MOVE 'CLOSED' TO EXCREC-STATUS-TEXT
+              ELSE
+                 MOVE 'UNKNOWN STATUS' TO EXCREC-STATUS-TEXT
+                 END-IF
+              END-IF.
+           WRITE EXC-REC.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+       WRITE-EXCEPTION-END. EXIT.
+      *
+       INVALID-KEYS-BAD-FORMAT.
+           MOVE SPACES TO INV-REC.
+           MOVE IREC-ID TO INVREC-ID.
+           MOVE IREC-CURRENCY TO INVREC-CURRENCY.
+           SET REASON-BAD-FORMAT TO TRUE.
+           MOVE 'BAD FORMAT' TO INVREC-REASON-TEXT.
+           WRITE INV-REC.
+           ADD 1 TO WS-REJECTED-COUNT.
+       INVALID-KEYS-BAD-FORMAT-END. EXIT.
+      *
+       INVALID-KEYS-DUPLICATE.
+           MOVE SPACES TO INV-REC.
+           MOVE IDX-ID TO INVREC-ID.
+           MOVE IDX-CURRENCY TO INVREC-CURRENCY.
+           SET REASON-DUPLICATE TO TRUE.
+           MOVE 'DUPLICATE' TO INVREC-REASON-TEXT.
+           WRITE INV-REC.
+           ADD 1 TO WS-REJECTED-COUNT.
+       INVALID-KEYS-DUPLICATE-END. EXIT.
+      *
+       INVALID-KEYS-NOT-FOUND.
+           MOVE SPACES TO INV-REC.
+           MOVE IDX-ID TO INVREC-ID.
+           MOVE IDX-CURRENCY TO INVREC-CURRENCY.
+           SET REASON-NOT-FOUND TO TRUE.
+           MOVE 'NOT FOUND' TO INVREC-REASON-TEXT.
+           WRITE INV-REC.
+           ADD 1 TO WS-REJECTED-COUNT.
+       INVALID-KEYS-NOT-FOUND-END. EXIT.
+      *
+       INVALID-KEYS-BAD-BIRTHDAY.
            MOVE SPACES TO INV-REC.
            MOVE IDX-ID TO INVREC-ID.
            MOVE IDX-CURRENCY TO INVREC-CURRENCY.
+           SET REASON-BAD-BIRTHDAY TO TRUE.
+           MOVE 'BAD BIRTHDAY' TO INVREC-REASON-TEXT.
            WRITE INV-REC.
-       INVALID-END. EXIT.
+           ADD 1 TO WS-REJECTED-COUNT.
+       INVALID-KEYS-BAD-BIRTHDAY-END. EXIT.
       *
        H999-PREPARE-EXIT.
            CLOSE OUTPUT-FILE.
            CLOSE INPUT-FILE.
            CLOSE INDEX-FILE.
+           CLOSE INVALID-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE EXCEPTION-FILE.
        H999-END. EXIT.
       *
\ No newline at end of file
