@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IDXMNT.
+       AUTHOR. Tolga Kayis.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE     ASSIGN TO TRANFILE
+                                STATUS ST-TRAN-FILE.
+           SELECT INDEX-FILE    ASSIGN TO IDXFILE
+                                ORGANIZATION INDEXED
+                                ACCESS DYNAMIC
+                                RECORD KEY IDX-KEY
+                                STATUS ST-INDEX-FILE.
+           SELECT MAINT-FILE    ASSIGN TO MNTFILE
+                                STATUS ST-MAINT-FILE.
+      *TRANFILE carries the add/change/delete transactions to be
+      *applied against IDXFILE. MNTFILE is the audit report of what
+      *happened to each transaction (applied or rejected, and why),
+      *so account corrections are no longer a manual/unsupported route.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE RECORDING MODE F.
+       01  TRAN-REC.
+           03 TRAN-CODE            PIC X(01).
+              88 TRAN-ADD                VALUE 'A'.
+              88 TRAN-CHANGE              VALUE 'C'.
+              88 TRAN-DELETE              VALUE 'D'.
+           03 TRAN-ID              PIC X(05).
+           03 TRAN-CURRENCY        PIC X(03).
+           03 TRAN-NAME            PIC X(15).
+           03 TRAN-SURNAME         PIC X(15).
+           03 TRAN-BDAY            PIC X(07).
+           03 TRAN-BALANCE         PIC X(15).
+           03 TRAN-STATUS          PIC X(01).
+      *
+       FD  INDEX-FILE.
+       COPY IDXREC.
+      *
+       FD  MAINT-FILE RECORDING MODE F.
+       01  MNT-REC.
+           03 MREC-CODE            PIC X(01).
+           03 FILLER               PIC X(02) VALUE SPACES.
+           03 MREC-ID              PIC X(05).
+           03 FILLER               PIC X(02) VALUE SPACES.
+           03 MREC-CURRENCY        PIC X(03).
+           03 FILLER               PIC X(02) VALUE SPACES.
+           03 MREC-RESULT          PIC X(30).
+           03 FILLER               PIC X(10) VALUE SPACES.
+      *--------------------------------------
+       WORKING-STORAGE SECTION.
+       01  WS-WORKSHOP.
+           03 ST-TRAN-FILE         PIC 9(02).
+              88 TRANFILE-EOF                VALUE 10.
+              88 TRANFILE-SUCCESS            VALUE 00 97.
+           03 ST-INDEX-FILE        PIC 9(02).
+              88 IDXFILE-SUCCESS             VALUE 00 97.
+              88 IDXFILE-NOTFOUND            VALUE 23.
+              88 IDXFILE-DUPLICATE           VALUE 22.
+           03 ST-MAINT-FILE        PIC 9(02).
+              88 MNTFILE-SUCCESS             VALUE 00 97.
+      *
+       01  HEADER-1.
+           05  FILLER         PIC X(23) VALUE 'IDXFILE Maintenance Run'.
+           05  FILLER         PIC X(57) VALUE SPACES.
+      *
+       01  HEADER-2.
+           05  FILLER         PIC X(01) VALUE 'T'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(05) VALUE 'ID   '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(03) VALUE 'Cur'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(30) VALUE 'Result'.
+           05  FILLER         PIC X(10) VALUE SPACES.
+      *
+       01  HEADER-3.
+           05  FILLER         PIC X(01) VALUE '-'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(05) VALUE '-----'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(03) VALUE '---'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(30) VALUE
+               '------------------------------'.
+           05  FILLER         PIC X(10) VALUE SPACES.
+      *My quality of life FILLERs and the supporting variables
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES
+           PERFORM H150-WRITE-HEADERS
+           PERFORM H200-READ-FILE UNTIL TRANFILE-EOF
+           PERFORM H999-PREPARE-EXIT.
+           STOP RUN.
+       0000-END. EXIT.
+      *
+       H100-OPEN-FILES.
+           OPEN INPUT TRAN-FILE.
+           IF (ST-TRAN-FILE NOT = 0) AND (ST-TRAN-FILE NOT = 97)
+              DISPLAY 'TRANFILE DID NOT OPEN PROPERLY: ' ST-TRAN-FILE
+              MOVE ST-TRAN-FILE TO RETURN-CODE
+              PERFORM H999-PREPARE-EXIT
+              END-IF.
+           OPEN I-O INDEX-FILE.
+           IF (ST-INDEX-FILE NOT = 0) AND (ST-INDEX-FILE NOT = 97)
+              DISPLAY 'IDXFILE DID NOT OPEN PROPERLY: ' ST-INDEX-FILE
+              MOVE ST-INDEX-FILE TO RETURN-CODE
+              PERFORM H999-PREPARE-EXIT
+              END-IF.
+           OPEN OUTPUT MAINT-FILE.
+           IF (ST-MAINT-FILE NOT = 0) AND (ST-MAINT-FILE NOT = 97)
+              DISPLAY 'MNTFILE DID NOT OPEN PROPERLY: ' ST-MAINT-FILE
+              MOVE ST-MAINT-FILE TO RETURN-CODE
+              PERFORM H999-PREPARE-EXIT
+              END-IF.
+           READ TRAN-FILE.
+       H100-END. EXIT.
+      *
+       H150-WRITE-HEADERS.
+           WRITE MNT-REC FROM HEADER-1.
+           WRITE MNT-REC FROM HEADER-2.
+           WRITE MNT-REC FROM HEADER-3.
+       H150-END. EXIT.
+      *
+       H200-READ-FILE.
+           PERFORM TRAN-VALIDATION.
+           READ TRAN-FILE.
+       H200-END. EXIT.
+      *
+       TRAN-VALIDATION.
+           MOVE SPACES TO MNT-REC.
+           MOVE TRAN-CODE     TO MREC-CODE.
+           MOVE TRAN-ID       TO MREC-ID.
+           MOVE TRAN-CURRENCY TO MREC-CURRENCY.
+           IF (TRAN-ID IS NOT NUMERIC) OR (TRAN-CURRENCY IS NOT NUMERIC)
+              MOVE 'REJECTED - BAD KEY FORMAT' TO MREC-RESULT
+              WRITE MNT-REC
+           ELSE
+              COMPUTE IDX-ID = FUNCTION NUMVAL(TRAN-ID)
+              COMPUTE IDX-CURRENCY = FUNCTION NUMVAL(TRAN-CURRENCY)
+              IF TRAN-ADD
+                 PERFORM TRAN-ADD-REC
+              ELSE
+                 IF TRAN-CHANGE
+                    PERFORM TRAN-CHANGE-REC
+                 ELSE
+                    IF TRAN-DELETE
+                       PERFORM TRAN-DELETE-REC
+                    ELSE
+                       MOVE 'REJECTED - BAD TRAN CODE' TO MREC-RESULT
+                       WRITE MNT-REC
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+       TRAN-VALIDATION-END. EXIT.
+      *
+       TRAN-ADD-REC.
+           IF (TRAN-BDAY IS NOT NUMERIC) OR
+              (TRAN-BALANCE IS NOT NUMERIC)
+              MOVE 'REJECTED - BAD DATA FORMAT' TO MREC-RESULT
+           ELSE
+              IF (TRAN-STATUS NOT = 'A') AND (TRAN-STATUS NOT = 'F')
+                 AND (TRAN-STATUS NOT = 'C')
+                 MOVE 'REJECTED - BAD STATUS CODE' TO MREC-RESULT
+              ELSE
+                 MOVE TRAN-NAME       TO IDX-NAME
+                 MOVE TRAN-SURNAME    TO IDX-SURNAME
+                 COMPUTE IDX-BDAY     = FUNCTION NUMVAL(TRAN-BDAY)
+                 COMPUTE IDX-BALANCE  = FUNCTION NUMVAL(TRAN-BALANCE)
+                 MOVE TRAN-STATUS     TO IDX-STATUS
+                 WRITE IDX-REC
+                    INVALID KEY
+                       MOVE 'REJECTED - ALREADY ON FILE' TO MREC-RESULT
+                    NOT INVALID KEY
+                       MOVE 'ADDED' TO MREC-RESULT
+                 END-WRITE
+              END-IF
+              END-IF.
+           WRITE MNT-REC.
+       TRAN-ADD-REC-END. EXIT.
+      *
+       TRAN-CHANGE-REC.
+           READ INDEX-FILE KEY IS IDX-KEY
+              INVALID KEY
+                 MOVE 'REJECTED - NOT ON FILE' TO MREC-RESULT
+              NOT INVALID KEY
+                 PERFORM TRAN-CHANGE-REWRITE
+           END-READ.
+           IF MREC-RESULT = 'REJECTED - NOT ON FILE'
+              WRITE MNT-REC
+              END-IF.
+       TRAN-CHANGE-REC-END. EXIT.
+      *
+       TRAN-CHANGE-REWRITE.
+           IF TRAN-NAME NOT = SPACES
+              MOVE TRAN-NAME TO IDX-NAME
+              END-IF.
+           IF TRAN-SURNAME NOT = SPACES
+              MOVE TRAN-SURNAME TO IDX-SURNAME
+              END-IF.
+           IF (TRAN-BDAY NOT = SPACES) AND (TRAN-BDAY IS NOT NUMERIC)
+              MOVE 'REJECTED - BAD DATA FORMAT' TO MREC-RESULT
+           ELSE
+              IF (TRAN-BALANCE NOT = SPACES) AND
+                 (TRAN-BALANCE IS NOT NUMERIC)
+                 MOVE 'REJECTED - BAD DATA FORMAT' TO MREC-RESULT
+              ELSE
+                 IF (TRAN-STATUS NOT = SPACE) AND
+                    (TRAN-STATUS NOT = 'A') AND
+                    (TRAN-STATUS NOT = 'F') AND
+                    (TRAN-STATUS NOT = 'C')
+                    MOVE 'REJECTED - BAD STATUS CODE' TO MREC-RESULT
+                 ELSE
+                    IF TRAN-BDAY NOT = SPACES
+                       COMPUTE IDX-BDAY = FUNCTION NUMVAL(TRAN-BDAY)
+                       END-IF
+                    IF TRAN-BALANCE NOT = SPACES
+                       COMPUTE IDX-BALANCE =
+                          FUNCTION NUMVAL(TRAN-BALANCE)
+                       END-IF
+                    IF TRAN-STATUS NOT = SPACE
+                       MOVE TRAN-STATUS TO IDX-STATUS
+                       END-IF
+                    REWRITE IDX-REC
+                       INVALID KEY
+                          MOVE 'REJECTED - REWRITE FAILED'
+                             TO MREC-RESULT
+                       NOT INVALID KEY
+                          MOVE 'CHANGED' TO MREC-RESULT
+                    END-REWRITE
+                 END-IF
+              END-IF
+           END-IF.
+           WRITE MNT-REC.
+       TRAN-CHANGE-REWRITE-END. EXIT.
+      *
+       TRAN-DELETE-REC.
+           DELETE INDEX-FILE
+              INVALID KEY
+                 MOVE 'REJECTED - NOT ON FILE' TO MREC-RESULT
+              NOT INVALID KEY
+                 MOVE 'DELETED' TO MREC-RESULT
+           END-DELETE.
+           WRITE MNT-REC.
+       TRAN-DELETE-REC-END. EXIT.
+      *
+       H999-PREPARE-EXIT.
+           CLOSE TRAN-FILE.
+           CLOSE INDEX-FILE.
+           CLOSE MAINT-FILE.
+       H999-END. EXIT.
+      *
